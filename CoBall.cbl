@@ -5,25 +5,392 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PARM-STRING PIC X(200).
+
+       01 JOB-CONFIG.
+         05 CFG-WIDTH PIC 9(9) COMP.
+         05 CFG-HEIGHT PIC 9(9) COMP.
+         05 CFG-FILE-PATH PIC X(80).
+         05 CFG-SCENE-PATH PIC X(80).
+         05 CFG-LIGHTS-PATH PIC X(80).
+         05 CFG-CHECKPOINT-PATH PIC X(80).
+         05 CFG-OUTPUT-FORMAT PIC X(4).
+         05 CFG-BATCH-PATH PIC X(80).
+         05 CFG-JOB-NAME PIC X(32).
+         05 CFG-CAM-POS-X COMP-1.
+         05 CFG-CAM-POS-Y COMP-1.
+         05 CFG-CAM-POS-Z COMP-1.
+         05 CFG-CAM-LOOK-X COMP-1.
+         05 CFG-CAM-LOOK-Y COMP-1.
+         05 CFG-CAM-LOOK-Z COMP-1.
+         05 CFG-FOVY COMP-1.
+         05 CFG-AMBIENT COMP-1.
+
+       01 RESULT-CODE PIC 9(4) COMP.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT PARM-STRING FROM COMMAND-LINE
+
+           CALL 'PARSE-PARM' USING PARM-STRING, JOB-CONFIG
+
+           IF CFG-BATCH-PATH NOT = SPACES
+             CALL 'BATCH-DRIVER' USING CFG-BATCH-PATH, RESULT-CODE
+           ELSE
+             CALL 'RENDER-IMAGE' USING JOB-CONFIG, RESULT-CODE
+           END-IF
+
+           DISPLAY 'DONE, RESULT-CODE=' RESULT-CODE
+           MOVE RESULT-CODE TO RETURN-CODE
+           STOP RUN.
+       END PROGRAM YOUR-PROGRAM-NAME.
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARSE-PARM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-LEN PIC 9(4) COMP.
+       01 WS-PTR PIC 9(4) COMP.
+       01 TOKEN PIC X(80).
+       01 TOK-KEY PIC X(20).
+       01 TOK-VAL PIC X(80).
+
+       LINKAGE SECTION.
+       01 L-PARM-STRING PIC X(200).
+       01 JOB-CONFIG.
+         05 CFG-WIDTH PIC 9(9) COMP.
+         05 CFG-HEIGHT PIC 9(9) COMP.
+         05 CFG-FILE-PATH PIC X(80).
+         05 CFG-SCENE-PATH PIC X(80).
+         05 CFG-LIGHTS-PATH PIC X(80).
+         05 CFG-CHECKPOINT-PATH PIC X(80).
+         05 CFG-OUTPUT-FORMAT PIC X(4).
+         05 CFG-BATCH-PATH PIC X(80).
+         05 CFG-JOB-NAME PIC X(32).
+         05 CFG-CAM-POS-X COMP-1.
+         05 CFG-CAM-POS-Y COMP-1.
+         05 CFG-CAM-POS-Z COMP-1.
+         05 CFG-CAM-LOOK-X COMP-1.
+         05 CFG-CAM-LOOK-Y COMP-1.
+         05 CFG-CAM-LOOK-Z COMP-1.
+         05 CFG-FOVY COMP-1.
+         05 CFG-AMBIENT COMP-1.
+
+       PROCEDURE DIVISION USING L-PARM-STRING, JOB-CONFIG.
+       MAIN-PROCEDURE.
+           MOVE 256 TO CFG-WIDTH
+           MOVE 256 TO CFG-HEIGHT
+           MOVE './OUT.bmp' TO CFG-FILE-PATH
+           MOVE SPACES TO CFG-SCENE-PATH
+           MOVE SPACES TO CFG-LIGHTS-PATH
+           MOVE SPACES TO CFG-CHECKPOINT-PATH
+           MOVE 'BMP' TO CFG-OUTPUT-FORMAT
+           MOVE SPACES TO CFG-BATCH-PATH
+           MOVE SPACES TO CFG-JOB-NAME
+           MOVE 0.0 TO CFG-CAM-POS-X
+           MOVE 0.0 TO CFG-CAM-POS-Y
+           MOVE 3.0 TO CFG-CAM-POS-Z
+           MOVE 0.0 TO CFG-CAM-LOOK-X
+           MOVE 0.0 TO CFG-CAM-LOOK-Y
+           MOVE -1.0 TO CFG-CAM-LOOK-Z
+           MOVE 1.309 TO CFG-FOVY
+           MOVE 50.0 TO CFG-AMBIENT
+
+           COMPUTE WS-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(L-PARM-STRING))
+
+           MOVE 1 TO WS-PTR
+           PERFORM UNTIL WS-PTR > WS-LEN
+             MOVE SPACES TO TOKEN
+             UNSTRING L-PARM-STRING DELIMITED BY ALL SPACE
+                 INTO TOKEN
+                 WITH POINTER WS-PTR
+
+             IF TOKEN NOT = SPACES
+               MOVE SPACES TO TOK-KEY
+               MOVE SPACES TO TOK-VAL
+               UNSTRING TOKEN DELIMITED BY '='
+                   INTO TOK-KEY, TOK-VAL
+
+               EVALUATE TOK-KEY
+                 WHEN 'WIDTH'
+                   COMPUTE CFG-WIDTH = FUNCTION NUMVAL(TOK-VAL)
+                 WHEN 'HEIGHT'
+                   COMPUTE CFG-HEIGHT = FUNCTION NUMVAL(TOK-VAL)
+                 WHEN 'OUT'
+                   MOVE TOK-VAL TO CFG-FILE-PATH
+                 WHEN 'SCENE'
+                   MOVE TOK-VAL TO CFG-SCENE-PATH
+                 WHEN 'LIGHTS'
+                   MOVE TOK-VAL TO CFG-LIGHTS-PATH
+                 WHEN 'CHECKPOINT'
+                   MOVE TOK-VAL TO CFG-CHECKPOINT-PATH
+                 WHEN 'FORMAT'
+                   MOVE TOK-VAL TO CFG-OUTPUT-FORMAT
+                 WHEN 'BATCH'
+                   MOVE TOK-VAL TO CFG-BATCH-PATH
+                 WHEN 'NAME'
+                   MOVE TOK-VAL TO CFG-JOB-NAME
+                 WHEN 'CAMX'
+                   COMPUTE CFG-CAM-POS-X = FUNCTION NUMVAL(TOK-VAL)
+                 WHEN 'CAMY'
+                   COMPUTE CFG-CAM-POS-Y = FUNCTION NUMVAL(TOK-VAL)
+                 WHEN 'CAMZ'
+                   COMPUTE CFG-CAM-POS-Z = FUNCTION NUMVAL(TOK-VAL)
+                 WHEN 'LOOKX'
+                   COMPUTE CFG-CAM-LOOK-X = FUNCTION NUMVAL(TOK-VAL)
+                 WHEN 'LOOKY'
+                   COMPUTE CFG-CAM-LOOK-Y = FUNCTION NUMVAL(TOK-VAL)
+                 WHEN 'LOOKZ'
+                   COMPUTE CFG-CAM-LOOK-Z = FUNCTION NUMVAL(TOK-VAL)
+                 WHEN 'FOVY'
+                   COMPUTE CFG-FOVY = FUNCTION NUMVAL(TOK-VAL)
+                 WHEN 'AMBIENT'
+                   COMPUTE CFG-AMBIENT = FUNCTION NUMVAL(TOK-VAL)
+                 WHEN OTHER
+                   CONTINUE
+               END-EVALUATE
+             END-IF
+           END-PERFORM
+           .
+       END PROGRAM PARSE-PARM.
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BINARY-FILE ASSIGN "OUT.BMP"
-               ORGANISATION IS SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN DYNAMIC WS-CONTROL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FS.
+           SELECT AUDIT-FILE ASSIGN './BATCH-AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD CONTROL-FILE.
+       01 CONTROL-LINE PIC X(300).
+
+       FD AUDIT-FILE.
+       01 AUDIT-LINE PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CONTROL-PATH PIC X(80).
+       01 WS-CONTROL-FS PIC XX.
+       01 WS-AUDIT-FS PIC XX.
+
+       01 JOB-CONFIG.
+         05 CFG-WIDTH PIC 9(9) COMP.
+         05 CFG-HEIGHT PIC 9(9) COMP.
+         05 CFG-FILE-PATH PIC X(80).
+         05 CFG-SCENE-PATH PIC X(80).
+         05 CFG-LIGHTS-PATH PIC X(80).
+         05 CFG-CHECKPOINT-PATH PIC X(80).
+         05 CFG-OUTPUT-FORMAT PIC X(4).
+         05 CFG-BATCH-PATH PIC X(80).
+         05 CFG-JOB-NAME PIC X(32).
+         05 CFG-CAM-POS-X COMP-1.
+         05 CFG-CAM-POS-Y COMP-1.
+         05 CFG-CAM-POS-Z COMP-1.
+         05 CFG-CAM-LOOK-X COMP-1.
+         05 CFG-CAM-LOOK-Y COMP-1.
+         05 CFG-CAM-LOOK-Z COMP-1.
+         05 CFG-FOVY COMP-1.
+         05 CFG-AMBIENT COMP-1.
+
+       01 JOB-RESULT-CODE PIC 9(4) COMP.
+       01 JOB-COUNT PIC 9(4) COMP VALUE 0.
+
+       01 F01 PIC X(32).
+       01 F02 PIC X(80).
+       01 F03 PIC X(20).
+       01 F04 PIC X(20).
+       01 F05 PIC X(80).
+       01 F06 PIC X(80).
+       01 F07 PIC X(20).
+       01 F08 PIC X(20).
+       01 F09 PIC X(20).
+       01 F10 PIC X(20).
+       01 F11 PIC X(20).
+       01 F12 PIC X(20).
+       01 F13 PIC X(20).
+       01 F14 PIC X(20).
+       01 F15 PIC X(4).
+       01 F16 PIC X(80).
+
+       01 TS-START PIC X(21).
+       01 TS-END PIC X(21).
+       01 STATUS-TEXT PIC X(4).
+       01 DIM-TEXT PIC X(12).
+       01 W-ED PIC ZZZZ9.
+       01 H-ED PIC ZZZZ9.
+
+       LINKAGE SECTION.
+       01 L-BATCH-PATH PIC X(80).
+       01 L-RESULT-CODE PIC 9(4) COMP.
+
+       PROCEDURE DIVISION USING L-BATCH-PATH, L-RESULT-CODE.
+       MAIN-PROCEDURE.
+           MOVE 0 TO L-RESULT-CODE
+           MOVE L-BATCH-PATH TO WS-CONTROL-PATH
+
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FS NOT = '00'
+             DISPLAY 'BATCH-DRIVER: cannot open control file '
+                 L-BATCH-PATH
+             MOVE 5 TO L-RESULT-CODE
+             GOBACK
+           END-IF
+
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-FS NOT = '00'
+             DISPLAY 'BATCH-DRIVER: cannot open audit log '
+                 './BATCH-AUDIT.LOG'
+             CLOSE CONTROL-FILE
+             MOVE 5 TO L-RESULT-CODE
+             GOBACK
+           END-IF
+
+           PERFORM UNTIL 1 = 2
+             READ CONTROL-FILE
+               AT END
+                 EXIT PERFORM
+             END-READ
+
+             IF CONTROL-LINE NOT = SPACES AND
+                CONTROL-LINE(1:1) NOT = '*'
+
+               ADD 1 TO JOB-COUNT
+               PERFORM PARSE-BATCH-LINE
+               MOVE FUNCTION CURRENT-DATE TO TS-START
+
+               CALL 'RENDER-IMAGE' USING JOB-CONFIG, JOB-RESULT-CODE
+
+               MOVE FUNCTION CURRENT-DATE TO TS-END
+
+               IF JOB-RESULT-CODE = 0
+                 MOVE 'PASS' TO STATUS-TEXT
+               ELSE
+                 MOVE 'FAIL' TO STATUS-TEXT
+                 MOVE JOB-RESULT-CODE TO L-RESULT-CODE
+               END-IF
+
+               MOVE CFG-WIDTH TO W-ED
+               MOVE CFG-HEIGHT TO H-ED
+               MOVE SPACES TO DIM-TEXT
+               STRING FUNCTION TRIM(W-ED) 'x' FUNCTION TRIM(H-ED)
+                   DELIMITED BY SIZE INTO DIM-TEXT
+
+               MOVE SPACES TO AUDIT-LINE
+               STRING FUNCTION TRIM(CFG-JOB-NAME) ' '
+                   TS-START ' ' TS-END ' ' DIM-TEXT ' '
+                   STATUS-TEXT
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+               WRITE AUDIT-LINE
+             END-IF
+           END-PERFORM
+
+           CLOSE CONTROL-FILE
+           CLOSE AUDIT-FILE
+           GOBACK
+           .
+
+       PARSE-BATCH-LINE.
+           MOVE SPACES TO F01 F02 F03 F04 F05 F06 F07 F08
+           MOVE SPACES TO F09 F10 F11 F12 F13 F14 F15 F16
+
+           UNSTRING CONTROL-LINE DELIMITED BY ','
+               INTO F01, F02, F03, F04, F05, F06, F07, F08,
+                    F09, F10, F11, F12, F13, F14, F15, F16
+
+           MOVE 256 TO CFG-WIDTH
+           MOVE 256 TO CFG-HEIGHT
+           MOVE './OUT.bmp' TO CFG-FILE-PATH
+           MOVE SPACES TO CFG-SCENE-PATH
+           MOVE SPACES TO CFG-LIGHTS-PATH
+           MOVE SPACES TO CFG-CHECKPOINT-PATH
+           MOVE 'BMP' TO CFG-OUTPUT-FORMAT
+           MOVE SPACES TO CFG-BATCH-PATH
+           MOVE SPACES TO CFG-JOB-NAME
+           MOVE 0.0 TO CFG-CAM-POS-X
+           MOVE 0.0 TO CFG-CAM-POS-Y
+           MOVE 3.0 TO CFG-CAM-POS-Z
+           MOVE 0.0 TO CFG-CAM-LOOK-X
+           MOVE 0.0 TO CFG-CAM-LOOK-Y
+           MOVE -1.0 TO CFG-CAM-LOOK-Z
+           MOVE 1.309 TO CFG-FOVY
+           MOVE 50.0 TO CFG-AMBIENT
+
+           IF F01 NOT = SPACES MOVE F01 TO CFG-JOB-NAME END-IF
+           IF F02 NOT = SPACES MOVE F02 TO CFG-FILE-PATH END-IF
+           IF F03 NOT = SPACES
+             COMPUTE CFG-WIDTH = FUNCTION NUMVAL(F03)
+           END-IF
+           IF F04 NOT = SPACES
+             COMPUTE CFG-HEIGHT = FUNCTION NUMVAL(F04)
+           END-IF
+           IF F05 NOT = SPACES MOVE F05 TO CFG-SCENE-PATH END-IF
+           IF F06 NOT = SPACES MOVE F06 TO CFG-LIGHTS-PATH END-IF
+           IF F07 NOT = SPACES
+             COMPUTE CFG-CAM-POS-X = FUNCTION NUMVAL(F07)
+           END-IF
+           IF F08 NOT = SPACES
+             COMPUTE CFG-CAM-POS-Y = FUNCTION NUMVAL(F08)
+           END-IF
+           IF F09 NOT = SPACES
+             COMPUTE CFG-CAM-POS-Z = FUNCTION NUMVAL(F09)
+           END-IF
+           IF F10 NOT = SPACES
+             COMPUTE CFG-CAM-LOOK-X = FUNCTION NUMVAL(F10)
+           END-IF
+           IF F11 NOT = SPACES
+             COMPUTE CFG-CAM-LOOK-Y = FUNCTION NUMVAL(F11)
+           END-IF
+           IF F12 NOT = SPACES
+             COMPUTE CFG-CAM-LOOK-Z = FUNCTION NUMVAL(F12)
+           END-IF
+           IF F13 NOT = SPACES
+             COMPUTE CFG-FOVY = FUNCTION NUMVAL(F13)
+           END-IF
+           IF F14 NOT = SPACES
+             COMPUTE CFG-AMBIENT = FUNCTION NUMVAL(F14)
+           END-IF
+           IF F15 NOT = SPACES MOVE F15 TO CFG-OUTPUT-FORMAT END-IF
+           IF F16 NOT = SPACES
+             MOVE F16 TO CFG-CHECKPOINT-PATH
+           END-IF
+           .
+       END PROGRAM BATCH-DRIVER.
 
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENDER-IMAGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BINARY-FILE ASSIGN DYNAMIC BIN-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-BIN-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
        FD BINARY-FILE EXTERNAL.
        01 BINARY-DATA PIC X.
 
        WORKING-STORAGE SECTION.
-       77 FILE-PATH PIC X(80).
+       01 BIN-FILE-PATH PIC X(80) EXTERNAL.
+       01 WS-BIN-FS PIC XX.
 
        01 X PIC 9(9) COMP.
        01 Y PIC 9(9) COMP.
-       01 T PIC 9(9) COMP.
+       01 START-ROW PIC 9(9) COMP.
+       01 RESUMED PIC X.
 
        01 XF COMP-1.
        01 YF COMP-1.
@@ -33,7 +400,6 @@
        01 HEIGHT-F COMP-1.
 
        01 TEMP-COLOR PIC XXX.
-
        01 COLOR_OUT.
          02 COLOR-R PIC 9(9) COMP.
          02 COLOR-G PIC 9(9) COMP.
@@ -41,8 +407,11 @@
 
        01 HEADER-SIZE PIC 9(9) COMP.
        01 FILE-SIZE PIC 9(9) COMP.
+       01 FIX-BROKEN-GARBAGE PIC 9(9) COMP.
+       01 FIX-BROKEN-GARBAGE-SHORT PIC 9(4) COMP.
 
-      *oh god am I really gonna try this
+       01 EXPECTED-OFFSET PIC 9(9) COMP.
+       01 ACTUAL-OFFSET PIC 9(9) COMP.
 
        01 BITMAP-IMAGE.
            05 IMAGE-WIDTH PIC 9(9) COMP.
@@ -50,38 +419,242 @@
            05 IMAGE-PIXELS PIC 9(9) COMP.
            05 IMAGE-BYTES PIC 9(9) COMP.
 
-           05 IMAGE-ROWS OCCURS 1 TO 256 TIMES DEPENDING ON IMAGE-WIDTH.
-           10 IMAGE-COLS  OCCURS 1 TO 256 TIMES
+           05 IMAGE-ROWS OCCURS 1 TO 512 TIMES
+             DEPENDING ON IMAGE-WIDTH.
+           10 IMAGE-COLS  OCCURS 1 TO 512 TIMES
              DEPENDING ON IMAGE-HEIGHT.
            15 PIXEL-VALUE PIC XXX.
 
-       01 FIX-BROKEN-GARBAGE PIC 9(9) COMP.
-       01 FIX-BROKEN-GARBAGE-SHORT PIC 9(4) COMP.
-       PROCEDURE DIVISION.
+       01 SCENE-DATA.
+         05 SCENE-OBJECT-COUNT PIC 9(4) COMP.
+         05 SCENE-OBJECTS OCCURS 1 TO 32 TIMES
+             DEPENDING ON SCENE-OBJECT-COUNT.
+           10 OBJ-ID PIC X(16).
+           10 OBJ-CENTER-X COMP-1.
+           10 OBJ-CENTER-Y COMP-1.
+           10 OBJ-CENTER-Z COMP-1.
+           10 OBJ-RADIUS COMP-1.
+           10 OBJ-COLOR-R PIC 9(3) COMP.
+           10 OBJ-COLOR-G PIC 9(3) COMP.
+           10 OBJ-COLOR-B PIC 9(3) COMP.
+           10 OBJ-REFLECT COMP-1.
+
+       01 LIGHT-SET.
+         05 LIGHT-COUNT PIC 9(4) COMP.
+         05 LIGHT-ENTRIES OCCURS 1 TO 8 TIMES
+             DEPENDING ON LIGHT-COUNT.
+           10 LIGHT-DIR-X COMP-1.
+           10 LIGHT-DIR-Y COMP-1.
+           10 LIGHT-DIR-Z COMP-1.
+           10 LIGHT-INTENSITY COMP-1.
+
+       01 CAM-POS.
+         02 CAM-POS-VALS COMP-1 OCCURS 3 TIMES.
+       01 CAM-LOOK.
+         02 CAM-LOOK-VALS COMP-1 OCCURS 3 TIMES.
+       01 CAM-RIGHT.
+         02 CAM-RIGHT-VALS COMP-1 OCCURS 3 TIMES.
+       01 CAM-UP.
+         02 CAM-UP-VALS COMP-1 OCCURS 3 TIMES.
+       01 CAM-FORWARD.
+         02 CAM-FORWARD-VALS COMP-1 OCCURS 3 TIMES.
+       01 WORLD-UP.
+         02 WORLD-UP-VALS COMP-1 OCCURS 3 TIMES.
+       01 RIGHT-LEN COMP-1.
+       01 LOOK-LEN COMP-1.
+
+       01 VERIFY-CODE PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+       01 JOB-CONFIG.
+         05 CFG-WIDTH PIC 9(9) COMP.
+         05 CFG-HEIGHT PIC 9(9) COMP.
+         05 CFG-FILE-PATH PIC X(80).
+         05 CFG-SCENE-PATH PIC X(80).
+         05 CFG-LIGHTS-PATH PIC X(80).
+         05 CFG-CHECKPOINT-PATH PIC X(80).
+         05 CFG-OUTPUT-FORMAT PIC X(4).
+         05 CFG-BATCH-PATH PIC X(80).
+         05 CFG-JOB-NAME PIC X(32).
+         05 CFG-CAM-POS-X COMP-1.
+         05 CFG-CAM-POS-Y COMP-1.
+         05 CFG-CAM-POS-Z COMP-1.
+         05 CFG-CAM-LOOK-X COMP-1.
+         05 CFG-CAM-LOOK-Y COMP-1.
+         05 CFG-CAM-LOOK-Z COMP-1.
+         05 CFG-FOVY COMP-1.
+         05 CFG-AMBIENT COMP-1.
+       01 RESULT-CODE PIC 9(4) COMP.
+
+       PROCEDURE DIVISION USING JOB-CONFIG, RESULT-CODE.
        MAIN-PROCEDURE.
-           MOVE "./OUT.bmp" TO FILE-PATH
+           MOVE 0 TO RESULT-CODE
+           MOVE CFG-WIDTH TO IMAGE-WIDTH
+           MOVE CFG-HEIGHT TO IMAGE-HEIGHT
+
+           IF IMAGE-WIDTH < 1 OR IMAGE-WIDTH > 512 OR
+              IMAGE-HEIGHT < 1 OR IMAGE-HEIGHT > 512
+             DISPLAY 'RENDER-IMAGE: WIDTH/HEIGHT out of range 1..512: '
+                 IMAGE-WIDTH ' x ' IMAGE-HEIGHT
+             MOVE 6 TO RESULT-CODE
+             GOBACK
+           END-IF
 
-           OPEN OUTPUT BINARY-FILE
+           IF CFG-CHECKPOINT-PATH = SPACES
+             STRING FUNCTION TRIM(CFG-FILE-PATH) '.ckpt'
+                 DELIMITED BY SIZE INTO CFG-CHECKPOINT-PATH
+           END-IF
 
-           MOVE 54 TO HEADER-SIZE
+           CALL 'LOAD-SCENE' USING CFG-SCENE-PATH, SCENE-DATA
+           CALL 'LOAD-LIGHTS' USING CFG-LIGHTS-PATH, LIGHT-SET
+
+           CALL 'CHECKPOINT-LOAD' USING CFG-CHECKPOINT-PATH,
+               IMAGE-WIDTH, IMAGE-HEIGHT, START-ROW, RESUMED
 
-           MOVE 256 TO IMAGE-WIDTH
-           MOVE 256 TO IMAGE-HEIGHT
            MULTIPLY IMAGE-WIDTH BY IMAGE-HEIGHT
                GIVING IMAGE-PIXELS
            MULTIPLY IMAGE-PIXELS BY 3 GIVING IMAGE-BYTES
 
+           IF CFG-OUTPUT-FORMAT = 'PPM'
+             CALL 'PPM-HEADER-LENGTH' USING IMAGE-WIDTH,
+                 IMAGE-HEIGHT, HEADER-SIZE
+           ELSE
+             MOVE 54 TO HEADER-SIZE
+           END-IF
            ADD IMAGE-BYTES TO HEADER-SIZE GIVING FILE-SIZE
 
-           DISPLAY "IMAGE-WIDTH" IMAGE-WIDTH.
-           DISPLAY "IMAGE-PIXELS" IMAGE-PIXELS.
-           DISPLAY "IMAGE-BYTES" IMAGE-BYTES.
-           DISPLAY "FILE-SIZE" FILE-SIZE.
+           IF RESUMED = 'Y'
+             COMPUTE EXPECTED-OFFSET =
+                 HEADER-SIZE + ((START-ROW - 1) * IMAGE-WIDTH * 3)
+             CALL 'COUNT-FILE-BYTES' USING CFG-FILE-PATH,
+                 ACTUAL-OFFSET
+             IF ACTUAL-OFFSET NOT = EXPECTED-OFFSET
+               DISPLAY 'RENDER-IMAGE: checkpoint/output size '
+                   'mismatch (expected ' EXPECTED-OFFSET ' got '
+                   ACTUAL-OFFSET '), restarting render from row 1'
+               MOVE 1 TO START-ROW
+               MOVE 'N' TO RESUMED
+             END-IF
+           END-IF
+
+           MOVE CFG-FILE-PATH TO BIN-FILE-PATH
+
+           IF RESUMED = 'Y'
+             OPEN EXTEND BINARY-FILE
+           ELSE
+             OPEN OUTPUT BINARY-FILE
+           END-IF
+
+           IF WS-BIN-FS NOT = '00'
+             DISPLAY 'RENDER-IMAGE: cannot open output file '
+                 CFG-FILE-PATH ' (status ' WS-BIN-FS ')'
+             MOVE 7 TO RESULT-CODE
+             GOBACK
+           END-IF
+
+           IF RESUMED = 'Y'
+             DISPLAY 'RESUMING AT ROW ' START-ROW
+           ELSE
+             IF CFG-OUTPUT-FORMAT = 'PPM'
+               CALL 'WRITE-PPM-HEADER' USING IMAGE-WIDTH,
+                   IMAGE-HEIGHT
+             ELSE
+               PERFORM WRITE-BMP-HEADER
+             END-IF
+           END-IF
+
+           MOVE IMAGE-WIDTH TO WIDTH-F
+           MOVE IMAGE-HEIGHT TO HEIGHT-F
+
+           MOVE CFG-FOVY TO FOVY
+           DIVIDE HEIGHT-F INTO WIDTH-F GIVING FOVX
+           MULTIPLY FOVY BY FOVX GIVING FOVX
+
+           MULTIPLY 0.5 BY FOVX
+           MULTIPLY 0.5 BY FOVY
+
+           MOVE FUNCTION TAN(FOVX) TO FOVX
+           MOVE FUNCTION TAN(FOVY) TO FOVY
+
+           PERFORM BUILD-CAMERA-BASIS
+
+           PERFORM VARYING Y FROM START-ROW BY 1
+           UNTIL Y > IMAGE-HEIGHT
+             MOVE Y TO YF
+
+             DIVIDE HEIGHT-F INTO YF GIVING YF
+             SUBTRACT YF FROM 1.0 GIVING YF
+             MULTIPLY 2.0 BY YF
+             SUBTRACT 1.0 FROM YF
+
+             MULTIPLY FOVY BY YF
+
+             PERFORM VARYING X FROM 1 BY 1
+             UNTIL X > IMAGE-WIDTH
+               MOVE X TO XF
+
+               DIVIDE WIDTH-F INTO XF GIVING XF
+
+               MULTIPLY 2.0 BY XF
+               SUBTRACT 1.0 FROM XF
+
+               MULTIPLY FOVX BY XF
+
+               CALL 'RENDER-PIXEL' USING XF, YF, CAM-POS,
+                   CAM-RIGHT, CAM-UP, CAM-FORWARD, SCENE-DATA,
+                   LIGHT-SET, CFG-AMBIENT, COLOR_OUT
+
+               CALL 'MAKE-RGB' USING COLOR-R, COLOR-G,
+                   COLOR-B, TEMP-COLOR
+
+               MOVE TEMP-COLOR TO PIXEL-VALUE(X,Y)
+             END-PERFORM
+
+             IF CFG-OUTPUT-FORMAT = 'PPM'
+               PERFORM VARYING X FROM 1 BY 1
+               UNTIL X > IMAGE-WIDTH
+                 MOVE PIXEL-VALUE(X,Y)(3:1) TO BINARY-DATA
+                 WRITE BINARY-DATA
+                 MOVE PIXEL-VALUE(X,Y)(2:1) TO BINARY-DATA
+                 WRITE BINARY-DATA
+                 MOVE PIXEL-VALUE(X,Y)(1:1) TO BINARY-DATA
+                 WRITE BINARY-DATA
+               END-PERFORM
+             ELSE
+               PERFORM VARYING X FROM 1 BY 1
+               UNTIL X > IMAGE-WIDTH
+                 MOVE PIXEL-VALUE(X,Y)(1:1) TO BINARY-DATA
+                 WRITE BINARY-DATA
+                 MOVE PIXEL-VALUE(X,Y)(2:1) TO BINARY-DATA
+                 WRITE BINARY-DATA
+                 MOVE PIXEL-VALUE(X,Y)(3:1) TO BINARY-DATA
+                 WRITE BINARY-DATA
+               END-PERFORM
+             END-IF
+
+             CALL 'CHECKPOINT-SAVE' USING CFG-CHECKPOINT-PATH,
+                 IMAGE-WIDTH, IMAGE-HEIGHT, Y
+           END-PERFORM
+
+           CLOSE BINARY-FILE
+
+           CALL 'CBL_DELETE_FILE' USING CFG-CHECKPOINT-PATH
+
+           IF CFG-OUTPUT-FORMAT NOT = 'PPM'
+             CALL 'VERIFY-BMP-OUTPUT' USING CFG-FILE-PATH,
+                 IMAGE-WIDTH, IMAGE-HEIGHT, VERIFY-CODE
+             IF VERIFY-CODE NOT = 0
+               MOVE VERIFY-CODE TO RESULT-CODE
+             END-IF
+           END-IF
+           GOBACK
+           .
 
-           MOVE "B" TO BINARY-DATA
+       WRITE-BMP-HEADER.
+           MOVE 'B' TO BINARY-DATA
            WRITE BINARY-DATA
            END-WRITE
-           MOVE "M" TO BINARY-DATA
+           MOVE 'M' TO BINARY-DATA
            WRITE BINARY-DATA
            END-WRITE
       *FILESIZE, RESERVED, DATAOFFSET
@@ -109,79 +682,566 @@
            CALL 'WRITE-INT-TO-FILE' USING FIX-BROKEN-GARBAGE
            MOVE 0 TO FIX-BROKEN-GARBAGE
            CALL 'WRITE-INT-TO-FILE' USING FIX-BROKEN-GARBAGE
+           .
 
-           MOVE IMAGE-WIDTH TO WIDTH-F
-           MOVE IMAGE-HEIGHT TO HEIGHT-F
+       BUILD-CAMERA-BASIS.
+           MOVE CFG-CAM-POS-X TO CAM-POS-VALS(1)
+           MOVE CFG-CAM-POS-Y TO CAM-POS-VALS(2)
+           MOVE CFG-CAM-POS-Z TO CAM-POS-VALS(3)
+
+           MOVE CFG-CAM-LOOK-X TO CAM-LOOK-VALS(1)
+           MOVE CFG-CAM-LOOK-Y TO CAM-LOOK-VALS(2)
+           MOVE CFG-CAM-LOOK-Z TO CAM-LOOK-VALS(3)
+
+           CALL 'V3-LEN' USING CAM-LOOK, LOOK-LEN
+           IF LOOK-LEN < 0.0001
+      *DEGENERATE (ZERO-LENGTH) LOOK DIRECTION FROM A PARAMETER TYPO
+      *OR A BLANK BATCH-FILE FIELD -- FALL BACK TO THE SAME STRAIGHT-
+      *AHEAD DEFAULT PARSE-PARM USES, RATHER THAN DIVIDING BY ZERO.
+             MOVE 0.0 TO CAM-LOOK-VALS(1)
+             MOVE 0.0 TO CAM-LOOK-VALS(2)
+             MOVE -1.0 TO CAM-LOOK-VALS(3)
+           END-IF
 
-           MOVE 1.309 TO FOVY
-           DIVIDE WIDTH-F INTO HEIGHT-F GIVING FOVX
-           MULTIPLY FOVY BY FOVX GIVING FOVX
+           CALL 'V3-NORM' USING CAM-LOOK, CAM-FORWARD
 
-           MULTIPLY 0.5 BY FOVX
-           MULTIPLY 0.5 BY FOVY
+           MOVE 0.0 TO WORLD-UP-VALS(1)
+           MOVE 1.0 TO WORLD-UP-VALS(2)
+           MOVE 0.0 TO WORLD-UP-VALS(3)
 
-           MOVE FUNCTION TAN(FOVX) TO FOVX
-           MOVE FUNCTION TAN(FOVY) TO FOVY
+           CALL 'V3-CROSS' USING CAM-FORWARD, WORLD-UP, CAM-RIGHT
+           CALL 'V3-LEN' USING CAM-RIGHT, RIGHT-LEN
 
-           DISPLAY 'FOVX ' FOVX
-           DISPLAY 'FOVY ' FOVY
+           IF RIGHT-LEN < 0.0001
+             MOVE 1.0 TO CAM-RIGHT-VALS(1)
+             MOVE 0.0 TO CAM-RIGHT-VALS(2)
+             MOVE 0.0 TO CAM-RIGHT-VALS(3)
+           ELSE
+             CALL 'V3-NORM' USING CAM-RIGHT, CAM-RIGHT
+           END-IF
 
-           PERFORM VARYING X FROM 1 BY 1
-           UNTIL X > IMAGE-WIDTH
-             MOVE X TO XF
+           CALL 'V3-CROSS' USING CAM-RIGHT, CAM-FORWARD, CAM-UP
+           .
+       END PROGRAM RENDER-IMAGE.
 
-             DIVIDE WIDTH-F INTO XF GIVING XF
 
-             MULTIPLY 2.0 BY XF
-             SUBTRACT 1.0 FROM XF
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAD-SCENE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCENE-FILE ASSIGN DYNAMIC WS-SCENE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SCENE-FILE.
+       01 SCENE-LINE PIC X(200).
 
-             MULTIPLY FOVX BY XF
+       WORKING-STORAGE SECTION.
+       01 WS-SCENE-PATH PIC X(80).
+       01 WS-FS PIC XX.
+       01 IDX PIC 9(4) COMP.
+
+       01 T-ID PIC X(16).
+       01 T-CX PIC X(20).
+       01 T-CY PIC X(20).
+       01 T-CZ PIC X(20).
+       01 T-RAD PIC X(20).
+       01 T-RR PIC X(20).
+       01 T-GG PIC X(20).
+       01 T-BB PIC X(20).
+       01 T-REFLECT PIC X(20).
 
-             PERFORM VARYING Y FROM 1 BY 1
-             UNTIL Y > IMAGE-HEIGHT
-               MOVE Y TO YF
+       LINKAGE SECTION.
+       01 L-SCENE-PATH PIC X(80).
+       01 SCENE-DATA.
+         05 SCENE-OBJECT-COUNT PIC 9(4) COMP.
+         05 SCENE-OBJECTS OCCURS 1 TO 32 TIMES
+             DEPENDING ON SCENE-OBJECT-COUNT.
+           10 OBJ-ID PIC X(16).
+           10 OBJ-CENTER-X COMP-1.
+           10 OBJ-CENTER-Y COMP-1.
+           10 OBJ-CENTER-Z COMP-1.
+           10 OBJ-RADIUS COMP-1.
+           10 OBJ-COLOR-R PIC 9(3) COMP.
+           10 OBJ-COLOR-G PIC 9(3) COMP.
+           10 OBJ-COLOR-B PIC 9(3) COMP.
+           10 OBJ-REFLECT COMP-1.
+
+       PROCEDURE DIVISION USING L-SCENE-PATH, SCENE-DATA.
+       MAIN-PROCEDURE.
+           MOVE 0 TO SCENE-OBJECT-COUNT
+
+           IF L-SCENE-PATH NOT = SPACES
+             MOVE L-SCENE-PATH TO WS-SCENE-PATH
+             OPEN INPUT SCENE-FILE
+             IF WS-FS = '00'
+               PERFORM UNTIL 1 = 2
+                 READ SCENE-FILE
+                   AT END
+                     EXIT PERFORM
+                 END-READ
+
+                 IF SCENE-LINE NOT = SPACES AND
+                    SCENE-LINE(1:1) NOT = '*' AND
+                    SCENE-OBJECT-COUNT < 32
+
+                   MOVE SPACES TO T-ID T-CX T-CY T-CZ T-RAD
+                   MOVE SPACES TO T-RR T-GG T-BB T-REFLECT
+
+                   UNSTRING SCENE-LINE DELIMITED BY ','
+                       INTO T-ID, T-CX, T-CY, T-CZ, T-RAD,
+                            T-RR, T-GG, T-BB, T-REFLECT
+
+                   ADD 1 TO SCENE-OBJECT-COUNT
+                   MOVE SCENE-OBJECT-COUNT TO IDX
+
+                   MOVE T-ID TO OBJ-ID(IDX)
+                   COMPUTE OBJ-CENTER-X(IDX) =
+                       FUNCTION NUMVAL(T-CX)
+                   COMPUTE OBJ-CENTER-Y(IDX) =
+                       FUNCTION NUMVAL(T-CY)
+                   COMPUTE OBJ-CENTER-Z(IDX) =
+                       FUNCTION NUMVAL(T-CZ)
+                   COMPUTE OBJ-RADIUS(IDX) =
+                       FUNCTION NUMVAL(T-RAD)
+                   COMPUTE OBJ-COLOR-R(IDX) =
+                       FUNCTION NUMVAL(T-RR)
+                   COMPUTE OBJ-COLOR-G(IDX) =
+                       FUNCTION NUMVAL(T-GG)
+                   COMPUTE OBJ-COLOR-B(IDX) =
+                       FUNCTION NUMVAL(T-BB)
+                   COMPUTE OBJ-REFLECT(IDX) =
+                       FUNCTION NUMVAL(T-REFLECT)
+                 END-IF
+               END-PERFORM
+             END-IF
+             CLOSE SCENE-FILE
+           END-IF
 
-               DIVIDE HEIGHT-F INTO YF GIVING YF
-               SUBTRACT YF FROM 1.0 GIVING YF
-               MULTIPLY 2.0 BY YF
-               SUBTRACT 1.0 FROM YF
+           IF SCENE-OBJECT-COUNT = 0
+             MOVE 1 TO SCENE-OBJECT-COUNT
+             MOVE 'DEFAULT' TO OBJ-ID(1)
+             MOVE 0.0 TO OBJ-CENTER-X(1)
+             MOVE 0.0 TO OBJ-CENTER-Y(1)
+             MOVE 0.0 TO OBJ-CENTER-Z(1)
+             MOVE 1.0 TO OBJ-RADIUS(1)
+             MOVE 255 TO OBJ-COLOR-R(1)
+             MOVE 255 TO OBJ-COLOR-G(1)
+             MOVE 255 TO OBJ-COLOR-B(1)
+             MOVE 0.0 TO OBJ-REFLECT(1)
+           END-IF
+           .
+       END PROGRAM LOAD-SCENE.
 
-               MULTIPLY FOVY BY YF
 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAD-LIGHTS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIGHTS-FILE ASSIGN DYNAMIC WS-LIGHTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LIGHTS-FILE.
+       01 LIGHTS-LINE PIC X(200).
 
+       WORKING-STORAGE SECTION.
+       01 WS-LIGHTS-PATH PIC X(80).
+       01 WS-FS PIC XX.
+       01 IDX PIC 9(4) COMP.
 
-               CALL 'RENDER-PIXEL' USING XF,YF,
-                 FOVX,FOVY,COLOR_OUT
+       01 T-DX PIC X(20).
+       01 T-DY PIC X(20).
+       01 T-DZ PIC X(20).
+       01 T-INTENSITY PIC X(20).
 
-               CALL 'MAKE-RGB' USING COLOR-R, COLOR-G,
-                 COLOR-B, TEMP-COLOR
+       01 NORM-IN.
+         02 NORM-IN-VALS COMP-1 OCCURS 3 TIMES.
+       01 NORM-OUT.
+         02 NORM-OUT-VALS COMP-1 OCCURS 3 TIMES.
 
-               MOVE TEMP-COLOR TO PIXEL-VALUE(X,Y)
+       LINKAGE SECTION.
+       01 L-LIGHTS-PATH PIC X(80).
+       01 LIGHT-SET.
+         05 LIGHT-COUNT PIC 9(4) COMP.
+         05 LIGHT-ENTRIES OCCURS 1 TO 8 TIMES
+             DEPENDING ON LIGHT-COUNT.
+           10 LIGHT-DIR-X COMP-1.
+           10 LIGHT-DIR-Y COMP-1.
+           10 LIGHT-DIR-Z COMP-1.
+           10 LIGHT-INTENSITY COMP-1.
+
+       PROCEDURE DIVISION USING L-LIGHTS-PATH, LIGHT-SET.
+       MAIN-PROCEDURE.
+           MOVE 0 TO LIGHT-COUNT
+
+           IF L-LIGHTS-PATH NOT = SPACES
+             MOVE L-LIGHTS-PATH TO WS-LIGHTS-PATH
+             OPEN INPUT LIGHTS-FILE
+             IF WS-FS = '00'
+               PERFORM UNTIL 1 = 2
+                 READ LIGHTS-FILE
+                   AT END
+                     EXIT PERFORM
+                 END-READ
+
+                 IF LIGHTS-LINE NOT = SPACES AND
+                    LIGHTS-LINE(1:1) NOT = '*' AND
+                    LIGHT-COUNT < 8
+
+                   MOVE SPACES TO T-DX T-DY T-DZ T-INTENSITY
+
+                   UNSTRING LIGHTS-LINE DELIMITED BY ','
+                       INTO T-DX, T-DY, T-DZ, T-INTENSITY
+
+                   ADD 1 TO LIGHT-COUNT
+                   MOVE LIGHT-COUNT TO IDX
+
+                   COMPUTE NORM-IN-VALS(1) = FUNCTION NUMVAL(T-DX)
+                   COMPUTE NORM-IN-VALS(2) = FUNCTION NUMVAL(T-DY)
+                   COMPUTE NORM-IN-VALS(3) = FUNCTION NUMVAL(T-DZ)
+                   CALL 'V3-NORM' USING NORM-IN, NORM-OUT
+
+                   MOVE NORM-OUT-VALS(1) TO LIGHT-DIR-X(IDX)
+                   MOVE NORM-OUT-VALS(2) TO LIGHT-DIR-Y(IDX)
+                   MOVE NORM-OUT-VALS(3) TO LIGHT-DIR-Z(IDX)
+                   COMPUTE LIGHT-INTENSITY(IDX) =
+                       FUNCTION NUMVAL(T-INTENSITY)
+                 END-IF
+               END-PERFORM
+             END-IF
+             CLOSE LIGHTS-FILE
+           END-IF
 
-             END-PERFORM
+           IF LIGHT-COUNT = 0
+             MOVE 1 TO LIGHT-COUNT
+             MOVE -1.0 TO NORM-IN-VALS(1)
+             MOVE -1.0 TO NORM-IN-VALS(2)
+             MOVE 1.0 TO NORM-IN-VALS(3)
+             CALL 'V3-NORM' USING NORM-IN, NORM-OUT
+             MOVE NORM-OUT-VALS(1) TO LIGHT-DIR-X(1)
+             MOVE NORM-OUT-VALS(2) TO LIGHT-DIR-Y(1)
+             MOVE NORM-OUT-VALS(3) TO LIGHT-DIR-Z(1)
+             MOVE 150.0 TO LIGHT-INTENSITY(1)
+           END-IF
+           .
+       END PROGRAM LOAD-LIGHTS.
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECKPOINT-LOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-FILE ASSIGN DYNAMIC WS-CKPT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CKPT-FILE.
+       01 CKPT-RECORD.
+         05 CKPT-W PIC 9(9).
+         05 CKPT-H PIC 9(9).
+         05 CKPT-R PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CKPT-PATH PIC X(80).
+       01 WS-FS PIC XX.
+
+       LINKAGE SECTION.
+       01 L-CKPT-PATH PIC X(80).
+       01 L-WIDTH PIC 9(9) COMP.
+       01 L-HEIGHT PIC 9(9) COMP.
+       01 L-START-ROW PIC 9(9) COMP.
+       01 L-RESUMED PIC X.
+
+       PROCEDURE DIVISION USING L-CKPT-PATH, L-WIDTH, L-HEIGHT,
+           L-START-ROW, L-RESUMED.
+       MAIN-PROCEDURE.
+           MOVE 1 TO L-START-ROW
+           MOVE 'N' TO L-RESUMED
+
+           MOVE L-CKPT-PATH TO WS-CKPT-PATH
+           OPEN INPUT CKPT-FILE
+           IF WS-FS = '00'
+             READ CKPT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF CKPT-W = L-WIDTH AND CKPT-H = L-HEIGHT AND
+                    CKPT-R > 0 AND CKPT-R <= L-HEIGHT
+                   COMPUTE L-START-ROW = CKPT-R + 1
+                   MOVE 'Y' TO L-RESUMED
+                 END-IF
+             END-READ
+             CLOSE CKPT-FILE
+           END-IF
+           .
+       END PROGRAM CHECKPOINT-LOAD.
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECKPOINT-SAVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-FILE ASSIGN DYNAMIC WS-CKPT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CKPT-FILE.
+       01 CKPT-RECORD.
+         05 CKPT-W PIC 9(9).
+         05 CKPT-H PIC 9(9).
+         05 CKPT-R PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CKPT-PATH PIC X(80).
+       01 WS-FS PIC XX.
+
+       LINKAGE SECTION.
+       01 L-CKPT-PATH PIC X(80).
+       01 L-WIDTH PIC 9(9) COMP.
+       01 L-HEIGHT PIC 9(9) COMP.
+       01 L-ROW PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-CKPT-PATH, L-WIDTH, L-HEIGHT,
+           L-ROW.
+       MAIN-PROCEDURE.
+           MOVE L-CKPT-PATH TO WS-CKPT-PATH
+           MOVE L-WIDTH TO CKPT-W
+           MOVE L-HEIGHT TO CKPT-H
+           MOVE L-ROW TO CKPT-R
+
+           OPEN OUTPUT CKPT-FILE
+           IF WS-FS = '00'
+             WRITE CKPT-RECORD
+             CLOSE CKPT-FILE
+           END-IF
+           .
+       END PROGRAM CHECKPOINT-SAVE.
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-PPM-HEADER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BINARY-FILE ASSIGN DYNAMIC BIN-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BINARY-FILE EXTERNAL.
+       01 BINARY-DATA PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 BIN-FILE-PATH PIC X(80) EXTERNAL.
+       01 PPM-HDR PIC X(40).
+       01 HDR-PTR PIC 9(4) COMP.
+       01 HDR-LEN PIC 9(4) COMP.
+       01 W-ED PIC ZZZZ9.
+       01 H-ED PIC ZZZZ9.
+       01 I PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+       01 L-WIDTH PIC 9(9) COMP.
+       01 L-HEIGHT PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-WIDTH, L-HEIGHT.
+       MAIN-PROCEDURE.
+           MOVE L-WIDTH TO W-ED
+           MOVE L-HEIGHT TO H-ED
+           MOVE SPACES TO PPM-HDR
+           MOVE 1 TO HDR-PTR
+
+           STRING 'P6' X'0A' FUNCTION TRIM(W-ED) ' '
+               FUNCTION TRIM(H-ED) X'0A' '255' X'0A'
+               DELIMITED BY SIZE INTO PPM-HDR
+               WITH POINTER HDR-PTR
+
+           COMPUTE HDR-LEN = HDR-PTR - 1
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > HDR-LEN
+             MOVE PPM-HDR(I:1) TO BINARY-DATA
+             WRITE BINARY-DATA
            END-PERFORM
+           .
+       END PROGRAM WRITE-PPM-HEADER.
 
 
-           PERFORM VARYING Y FROM 1 BY 1
-           UNTIL Y > IMAGE-HEIGHT
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PPM-HEADER-LENGTH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PPM-HDR PIC X(40).
+       01 HDR-PTR PIC 9(4) COMP.
+       01 W-ED PIC ZZZZ9.
+       01 H-ED PIC ZZZZ9.
 
-             PERFORM VARYING X FROM 1 BY 1
-             UNTIL X > IMAGE-WIDTH
+       LINKAGE SECTION.
+       01 L-WIDTH PIC 9(9) COMP.
+       01 L-HEIGHT PIC 9(9) COMP.
+       01 L-HDR-LEN PIC 9(9) COMP.
 
-               MOVE PIXEL-VALUE(X,Y)(1:1) TO BINARY-DATA
-               WRITE BINARY-DATA
-               MOVE PIXEL-VALUE(X,Y)(2:1) TO BINARY-DATA
-               WRITE BINARY-DATA
-               MOVE PIXEL-VALUE(X,Y)(3:1) TO BINARY-DATA
-               WRITE BINARY-DATA
+       PROCEDURE DIVISION USING L-WIDTH, L-HEIGHT, L-HDR-LEN.
+       MAIN-PROCEDURE.
+           MOVE L-WIDTH TO W-ED
+           MOVE L-HEIGHT TO H-ED
+           MOVE SPACES TO PPM-HDR
+           MOVE 1 TO HDR-PTR
 
-             END-PERFORM
+           STRING 'P6' X'0A' FUNCTION TRIM(W-ED) ' '
+               FUNCTION TRIM(H-ED) X'0A' '255' X'0A'
+               DELIMITED BY SIZE INTO PPM-HDR
+               WITH POINTER HDR-PTR
+
+           COMPUTE L-HDR-LEN = HDR-PTR - 1
+           .
+       END PROGRAM PPM-HEADER-LENGTH.
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERIFY-BMP-OUTPUT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BINARY-FILE ASSIGN DYNAMIC BIN-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BINARY-FILE EXTERNAL.
+       01 BINARY-DATA PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 BIN-FILE-PATH PIC X(80) EXTERNAL.
+       01 WS-FS PIC XX.
+       01 HEADER-BUF PIC X(54).
+       01 I PIC 9(9) COMP.
+       01 ACTUAL-BYTES PIC 9(9) COMP.
+       01 EXPECTED-SIZE PIC 9(9) COMP.
+       01 HDR-FILE-SIZE PIC 9(9) COMP.
+       01 WS-EOF PIC X.
+
+       LINKAGE SECTION.
+       01 L-FILE-PATH PIC X(80).
+       01 L-WIDTH PIC 9(9) COMP.
+       01 L-HEIGHT PIC 9(9) COMP.
+       01 L-VERIFY-CODE PIC 9(4) COMP.
+
+       PROCEDURE DIVISION USING L-FILE-PATH, L-WIDTH, L-HEIGHT,
+           L-VERIFY-CODE.
+       MAIN-PROCEDURE.
+           MOVE 0 TO L-VERIFY-CODE
+           MOVE 0 TO ACTUAL-BYTES
+           MOVE SPACES TO HEADER-BUF
+           MOVE L-FILE-PATH TO BIN-FILE-PATH
+
+           COMPUTE EXPECTED-SIZE =
+               54 + (L-WIDTH * L-HEIGHT * 3)
+
+           OPEN INPUT BINARY-FILE
+           IF WS-FS NOT = '00'
+             DISPLAY 'VERIFY-BMP-OUTPUT: cannot reopen output file '
+                 L-FILE-PATH ' (status ' WS-FS ')'
+             MOVE 4 TO L-VERIFY-CODE
+             GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 54
+             READ BINARY-FILE
+               AT END
+                 MOVE 'Y' TO WS-EOF
+               NOT AT END
+                 MOVE BINARY-DATA TO HEADER-BUF(I:1)
+                 ADD 1 TO ACTUAL-BYTES
+             END-READ
+           END-PERFORM
+
+           PERFORM UNTIL WS-EOF = 'Y'
+             READ BINARY-FILE
+               AT END
+                 MOVE 'Y' TO WS-EOF
+               NOT AT END
+                 ADD 1 TO ACTUAL-BYTES
+             END-READ
            END-PERFORM
 
            CLOSE BINARY-FILE
-           DISPLAY 'DONE'
-           STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+           COMPUTE HDR-FILE-SIZE =
+               (FUNCTION ORD(HEADER-BUF(3:1)) - 1) +
+               ((FUNCTION ORD(HEADER-BUF(4:1)) - 1) * 256) +
+               ((FUNCTION ORD(HEADER-BUF(5:1)) - 1) * 65536) +
+               ((FUNCTION ORD(HEADER-BUF(6:1)) - 1) * 16777216)
+
+           IF HDR-FILE-SIZE NOT = EXPECTED-SIZE OR
+              ACTUAL-BYTES NOT = EXPECTED-SIZE
+             MOVE 4 TO L-VERIFY-CODE
+             DISPLAY 'BMP RECONCILIATION MISMATCH: EXPECTED '
+                 EXPECTED-SIZE ' HEADER-SAYS ' HDR-FILE-SIZE
+                 ' ACTUAL-BYTES ' ACTUAL-BYTES
+           END-IF
+           .
+       END PROGRAM VERIFY-BMP-OUTPUT.
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COUNT-FILE-BYTES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BINARY-FILE ASSIGN DYNAMIC BIN-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BINARY-FILE EXTERNAL.
+       01 BINARY-DATA PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 BIN-FILE-PATH PIC X(80) EXTERNAL.
+       01 WS-FS PIC XX.
+       01 WS-EOF PIC X.
+
+       LINKAGE SECTION.
+       01 L-FILE-PATH PIC X(80).
+       01 L-BYTE-COUNT PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-FILE-PATH, L-BYTE-COUNT.
+       MAIN-PROCEDURE.
+           MOVE 0 TO L-BYTE-COUNT
+           MOVE L-FILE-PATH TO BIN-FILE-PATH
+
+           OPEN INPUT BINARY-FILE
+           IF WS-FS NOT = '00'
+             GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+             READ BINARY-FILE
+               AT END
+                 MOVE 'Y' TO WS-EOF
+               NOT AT END
+                 ADD 1 TO L-BYTE-COUNT
+             END-READ
+           END-PERFORM
+
+           CLOSE BINARY-FILE
+           .
+       END PROGRAM COUNT-FILE-BYTES.
 
 
        IDENTIFICATION DIVISION.
@@ -189,14 +1249,15 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BINARY-FILE ASSIGN "OUT.BMP"
-               ORGANISATION IS SEQUENTIAL
+           SELECT BINARY-FILE ASSIGN DYNAMIC BIN-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
                ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD BINARY-FILE EXTERNAL.
        01 BINARY-DATA PIC X.
        WORKING-STORAGE SECTION.
+       01 BIN-FILE-PATH PIC X(80) EXTERNAL.
        01 INT-OUT-CHAR PIC XXXX.
        01 INT-OUT REDEFINES INT-OUT-CHAR PIC 9(9) COMP.
        LINKAGE SECTION.
@@ -226,14 +1287,15 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BINARY-FILE ASSIGN "OUT.BMP"
-               ORGANISATION IS SEQUENTIAL
+           SELECT BINARY-FILE ASSIGN DYNAMIC BIN-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
                ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD BINARY-FILE EXTERNAL.
        01 BINARY-DATA PIC X.
        WORKING-STORAGE SECTION.
+       01 BIN-FILE-PATH PIC X(80) EXTERNAL.
        01 SHORT-OUT-CHAR PIC XX.
        01 SHORT-OUT REDEFINES SHORT-OUT-CHAR PIC 9(4) COMP.
        LINKAGE SECTION.
@@ -282,8 +1344,6 @@
        PROGRAM-ID. RENDER-PIXEL.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 COLOR-TEMP PIC XXX.
-
        01 RAY.
          02 RAY-POS.
          03 RAY-POS-VALS COMP-1 OCCURS 3 TIMES.
@@ -292,7 +1352,11 @@
 
        01 A COMP-1.
        01 B COMP-1.
-       01 C COMP-1.
+       01 LIDX PIC 9(4) COMP.
+       01 NEAREST-INDEX PIC 9(4) COMP.
+       01 DIFFUSE-SUM COMP-1.
+       01 DIFFUSE-TERM COMP-1.
+       01 REFLECT-BOOST COMP-1.
 
        01 NORM.
          02 NORMAL-VALS COMP-1 OCCURS 3 TIMES.
@@ -300,64 +1364,113 @@
          02 LIGHT-DIR-VALS COMP-1 OCCURS 3 TIMES.
        01 HIT-POS.
          02 HIT-POS-VALS COMP-1 OCCURS 3 TIMES.
+       01 TEMP1.
+         02 TEMP1-VALS COMP-1 OCCURS 3 TIMES.
+       01 TEMP2.
+         02 TEMP2-VALS COMP-1 OCCURS 3 TIMES.
 
        LINKAGE SECTION.
-       01 L-X-DIR COMP-1.
-       01 L-Y-DIR COMP-1.
-       01 FOVX COMP-1.
-       01 FOVY COMP-1.
+       01 L-XF COMP-1.
+       01 L-YF COMP-1.
+       01 CAM-POS.
+         02 CAM-POS-VALS COMP-1 OCCURS 3 TIMES.
+       01 CAM-RIGHT.
+         02 CAM-RIGHT-VALS COMP-1 OCCURS 3 TIMES.
+       01 CAM-UP.
+         02 CAM-UP-VALS COMP-1 OCCURS 3 TIMES.
+       01 CAM-FORWARD.
+         02 CAM-FORWARD-VALS COMP-1 OCCURS 3 TIMES.
+       01 SCENE-DATA.
+         05 SCENE-OBJECT-COUNT PIC 9(4) COMP.
+         05 SCENE-OBJECTS OCCURS 1 TO 32 TIMES
+             DEPENDING ON SCENE-OBJECT-COUNT.
+           10 OBJ-ID PIC X(16).
+           10 OBJ-CENTER-X COMP-1.
+           10 OBJ-CENTER-Y COMP-1.
+           10 OBJ-CENTER-Z COMP-1.
+           10 OBJ-RADIUS COMP-1.
+           10 OBJ-COLOR-R PIC 9(3) COMP.
+           10 OBJ-COLOR-G PIC 9(3) COMP.
+           10 OBJ-COLOR-B PIC 9(3) COMP.
+           10 OBJ-REFLECT COMP-1.
+       01 LIGHT-SET.
+         05 LIGHT-COUNT PIC 9(4) COMP.
+         05 LIGHT-ENTRIES OCCURS 1 TO 8 TIMES
+             DEPENDING ON LIGHT-COUNT.
+           10 LIGHT-DIR-X COMP-1.
+           10 LIGHT-DIR-Y COMP-1.
+           10 LIGHT-DIR-Z COMP-1.
+           10 LIGHT-INTENSITY COMP-1.
+       01 L-AMBIENT COMP-1.
        01 COLOR_OUT.
          02 COLOR-R PIC 9(9) COMP.
          02 COLOR-G PIC 9(9) COMP.
          02 COLOR-B PIC 9(9) COMP.
 
-       PROCEDURE DIVISION USING L-X-DIR,L-Y-DIR,FOVX,FOVY,COLOR_OUT.
+       PROCEDURE DIVISION USING L-XF, L-YF, CAM-POS, CAM-RIGHT,
+           CAM-UP, CAM-FORWARD, SCENE-DATA, LIGHT-SET, L-AMBIENT,
+           COLOR_OUT.
        MAIN-PROCEDURE.
 
-      *     DISPLAY L-X-DIR " : " L-Y-DIR
-
-           MOVE 0 TO RAY-POS-VALS(1)
-           MOVE 0 TO RAY-POS-VALS(2)
-           MOVE 3 TO RAY-POS-VALS(3)
-
-           MOVE L-X-DIR TO RAY-DIR-VALS(1)
-           MOVE L-Y-DIR TO RAY-DIR-VALS(2)
-           MOVE -1.0 TO RAY-DIR-VALS(3)
-
+           CALL 'V3-MUL-S' USING CAM-RIGHT, L-XF, TEMP1
+           CALL 'V3-MUL-S' USING CAM-UP, L-YF, TEMP2
+           CALL 'V3-ADD' USING TEMP1, TEMP2, RAY-DIR
+           CALL 'V3-ADD' USING RAY-DIR, CAM-FORWARD, RAY-DIR
            CALL 'V3-NORM' USING RAY-DIR, RAY-DIR
 
-           CALL 'SPHERECAST-SCENE' USING RAY, A
+           MOVE CAM-POS-VALS(1) TO RAY-POS-VALS(1)
+           MOVE CAM-POS-VALS(2) TO RAY-POS-VALS(2)
+           MOVE CAM-POS-VALS(3) TO RAY-POS-VALS(3)
 
-           IF A < 100.0 THEN
+           CALL 'SPHERECAST-SCENE' USING RAY, SCENE-DATA, A,
+               NEAREST-INDEX
 
-             MOVE -1 TO LIGHT-DIR-VALS(1)
-             MOVE -1 TO LIGHT-DIR-VALS(2)
-             MOVE 1 TO LIGHT-DIR-VALS(3)
-             CALL 'V3-NORM' USING LIGHT-DIR, LIGHT-DIR
+           IF A < 100.0 THEN
 
              CALL 'V3-MUL-S' USING RAY-DIR, A, HIT-POS
              CALL 'V3-ADD' USING HIT-POS, RAY-POS, HIT-POS
 
-             CALL 'GET-SURFACE-NORMAL' USING HIT-POS, NORM
+             CALL 'GET-SURFACE-NORMAL' USING HIT-POS, SCENE-DATA,
+                 NORM
+             CALL 'V3-NORM' USING NORM, NORM
 
-             CALL 'V3-LEN'USING NORM, C
+             MOVE L-AMBIENT TO DIFFUSE-SUM
+             COMPUTE REFLECT-BOOST =
+                 1.0 + OBJ-REFLECT(NEAREST-INDEX)
 
+             PERFORM VARYING LIDX FROM 1 BY 1
+             UNTIL LIDX > LIGHT-COUNT
+               MOVE LIGHT-DIR-X(LIDX) TO LIGHT-DIR-VALS(1)
+               MOVE LIGHT-DIR-Y(LIDX) TO LIGHT-DIR-VALS(2)
+               MOVE LIGHT-DIR-Z(LIDX) TO LIGHT-DIR-VALS(3)
 
-             CALL 'V3-NORM' USING NORM, NORM
-             CALL 'V3-LEN'USING NORM, C
+               CALL 'V3-DOT' USING NORM, LIGHT-DIR, B
+               IF B < 0.0 THEN
+                 MOVE 0.0 TO B
+               END-IF
 
-             CALL 'V3-DOT' USING NORM, LIGHT-DIR, B
-             IF B < 0.0 THEN
-               MOVE 0.0 TO B
-             END-IF
+               COMPUTE DIFFUSE-TERM = B * LIGHT-INTENSITY(LIDX)
+               COMPUTE DIFFUSE-TERM = DIFFUSE-TERM * REFLECT-BOOST
+               COMPUTE DIFFUSE-SUM = DIFFUSE-SUM + DIFFUSE-TERM
+             END-PERFORM
 
-             MULTIPLY 150.0 BY B
-             ADD 50.0 TO B
+             IF DIFFUSE-SUM > 255.0 THEN
+               MOVE 255.0 TO DIFFUSE-SUM
+             END-IF
+             IF DIFFUSE-SUM < 0.0 THEN
+               MOVE 0.0 TO DIFFUSE-SUM
+             END-IF
 
+             COMPUTE COLOR-R ROUNDED =
+                 (DIFFUSE-SUM * OBJ-COLOR-R(NEAREST-INDEX)) / 255.0
+             COMPUTE COLOR-G ROUNDED =
+                 (DIFFUSE-SUM * OBJ-COLOR-G(NEAREST-INDEX)) / 255.0
+             COMPUTE COLOR-B ROUNDED =
+                 (DIFFUSE-SUM * OBJ-COLOR-B(NEAREST-INDEX)) / 255.0
 
-             MOVE B TO COLOR-R
-             MOVE B TO COLOR-G
-             MOVE B TO COLOR-B
+             IF COLOR-R > 255 MOVE 255 TO COLOR-R END-IF
+             IF COLOR-G > 255 MOVE 255 TO COLOR-G END-IF
+             IF COLOR-B > 255 MOVE 255 TO COLOR-B END-IF
            ELSE
              MOVE 0 TO COLOR-R
              MOVE 0 TO COLOR-G
@@ -369,41 +1482,118 @@
        END PROGRAM RENDER-PIXEL.
 
 
-
-
-
-
-
-
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SPHERECAST-SCENE.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
+       01 MAX-MARCH-STEPS PIC 9(3) COMP VALUE 256.
        01 DEPTH COMP-1.
        01 DISTANCE COMP-1.
        01 CURRENT-POS.
          02 CURRENT-POS-VALS COMP-1 OCCURS 3 TIMES.
 
+       01 OIDX PIC 9(4) COMP.
+       01 OBJ-BOUND COMP-1.
+       01 BOUNDS-RADIUS COMP-1.
+       01 BOUNDS-RADIUS-SQ COMP-1.
+       01 CENTER-LEN COMP-1.
+       01 TX2 COMP-1.
+       01 TY2 COMP-1.
+       01 TZ2 COMP-1.
+       01 SUMSQ COMP-1.
+       01 B-COEF COMP-1.
+       01 C-COEF COMP-1.
+       01 NEG-B COMP-1.
+       01 DISCRIM COMP-1.
+       01 SQRT-DISCRIM COMP-1.
+       01 ENTRY-T COMP-1.
+       01 EXIT-T COMP-1.
+
        LINKAGE SECTION.
        01 RAY.
          02 RAY-POS.
            03 RAY-POS-VALS COMP-1 OCCURS 3 TIMES.
          02 RAY-DIR.
            03 RAY-DIR-VALS COMP-1 OCCURS 3 TIMES.
+       01 SCENE-DATA.
+         05 SCENE-OBJECT-COUNT PIC 9(4) COMP.
+         05 SCENE-OBJECTS OCCURS 1 TO 32 TIMES
+             DEPENDING ON SCENE-OBJECT-COUNT.
+           10 OBJ-ID PIC X(16).
+           10 OBJ-CENTER-X COMP-1.
+           10 OBJ-CENTER-Y COMP-1.
+           10 OBJ-CENTER-Z COMP-1.
+           10 OBJ-RADIUS COMP-1.
+           10 OBJ-COLOR-R PIC 9(3) COMP.
+           10 OBJ-COLOR-G PIC 9(3) COMP.
+           10 OBJ-COLOR-B PIC 9(3) COMP.
+           10 OBJ-REFLECT COMP-1.
        01 RESULT COMP-1.
+       01 NEAREST-INDEX PIC 9(4) COMP.
 
-       PROCEDURE DIVISION USING RAY, RESULT.
+       PROCEDURE DIVISION USING RAY, SCENE-DATA, RESULT,
+           NEAREST-INDEX.
        MAIN-PROCEDURE.
 
        MOVE 0.0 TO DEPTH
        MOVE 100.0 TO RESULT
+       MOVE 1 TO NEAREST-INDEX
+
+      *BOUND THE SCENE WITH A SINGLE ORIGIN-CENTERED SPHERE SO A RAY
+      *THAT CANNOT POSSIBLY HIT ANYTHING SKIPS THE PER-STEP SDF MARCH
+      *ENTIRELY, AND A RAY THAT CAN SKIPS THE GUARANTEED-EMPTY RUN-UP
+      *TO THE BOUNDING VOLUME. THIS IS THE "MUCH BIGGER FIRST STEP
+      *WHEN FAR FROM ANY SURFACE" REQUEST 009 ASKS FOR, WITHOUT
+      *CHANGING THE PER-STEP SDF MATH THAT DETERMINES SURFACE QUALITY.
+       MOVE 0.0 TO BOUNDS-RADIUS
+       PERFORM VARYING OIDX FROM 1 BY 1
+       UNTIL OIDX > SCENE-OBJECT-COUNT
+         COMPUTE TX2 = OBJ-CENTER-X(OIDX) * OBJ-CENTER-X(OIDX)
+         COMPUTE TY2 = OBJ-CENTER-Y(OIDX) * OBJ-CENTER-Y(OIDX)
+         COMPUTE TZ2 = OBJ-CENTER-Z(OIDX) * OBJ-CENTER-Z(OIDX)
+         COMPUTE SUMSQ = TX2 + TY2
+         COMPUTE SUMSQ = SUMSQ + TZ2
+         COMPUTE CENTER-LEN = FUNCTION SQRT(SUMSQ)
+         COMPUTE OBJ-BOUND = OBJ-RADIUS(OIDX) + CENTER-LEN
+         IF OBJ-BOUND > BOUNDS-RADIUS
+           MOVE OBJ-BOUND TO BOUNDS-RADIUS
+         END-IF
+       END-PERFORM
+
+       COMPUTE BOUNDS-RADIUS-SQ = BOUNDS-RADIUS * BOUNDS-RADIUS
+
+       CALL 'V3-DOT' USING RAY-POS, RAY-DIR, B-COEF
+       CALL 'V3-DOT' USING RAY-POS, RAY-POS, C-COEF
+       COMPUTE C-COEF = C-COEF - BOUNDS-RADIUS-SQ
+
+       COMPUTE DISCRIM = B-COEF * B-COEF
+       COMPUTE DISCRIM = DISCRIM - C-COEF
+
+       IF DISCRIM < 0.0
+      *RAY NEVER CROSSES THE SCENE'S BOUNDING SPHERE AT ALL.
+         GOBACK
+       END-IF
 
-       PERFORM 256 TIMES
+       COMPUTE SQRT-DISCRIM = FUNCTION SQRT(DISCRIM)
+       COMPUTE NEG-B = 0.0 - B-COEF
+       COMPUTE EXIT-T = NEG-B + SQRT-DISCRIM
+       COMPUTE ENTRY-T = NEG-B - SQRT-DISCRIM
+
+       IF EXIT-T < 0.0
+      *BOUNDING SPHERE IS ENTIRELY BEHIND THE RAY ORIGIN.
+         GOBACK
+       END-IF
+
+       IF ENTRY-T > 0.0
+         MOVE ENTRY-T TO DEPTH
+       END-IF
+
+       PERFORM MAX-MARCH-STEPS TIMES
            CALL 'V3-MUL-S' USING RAY-DIR, DEPTH, CURRENT-POS
            CALL 'V3-ADD' USING CURRENT-POS, RAY-POS, CURRENT-POS
-           CALL 'SCENE-SDF' USING CURRENT-POS, DISTANCE
-
+           CALL 'SCENE-SDF' USING CURRENT-POS, SCENE-DATA,
+               DISTANCE, NEAREST-INDEX
 
            IF DISTANCE LESS THAN 0.00001 THEN
              MOVE DEPTH TO RESULT
@@ -425,16 +1615,57 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
+       01 IDX PIC 9(4) COMP.
+       01 BEST-DIST COMP-1.
+       01 CUR-DIST COMP-1.
+       01 CENTER-VEC.
+         02 CENTER-VALS COMP-1 OCCURS 3 TIMES.
+       01 DIFF-VEC.
+         02 DIFF-VALS COMP-1 OCCURS 3 TIMES.
+
        LINKAGE SECTION.
        01 WORLD-POS.
          02 WORLD-POS-VALS COMP-1 OCCURS 3 TIMES.
+       01 SCENE-DATA.
+         05 SCENE-OBJECT-COUNT PIC 9(4) COMP.
+         05 SCENE-OBJECTS OCCURS 1 TO 32 TIMES
+             DEPENDING ON SCENE-OBJECT-COUNT.
+           10 OBJ-ID PIC X(16).
+           10 OBJ-CENTER-X COMP-1.
+           10 OBJ-CENTER-Y COMP-1.
+           10 OBJ-CENTER-Z COMP-1.
+           10 OBJ-RADIUS COMP-1.
+           10 OBJ-COLOR-R PIC 9(3) COMP.
+           10 OBJ-COLOR-G PIC 9(3) COMP.
+           10 OBJ-COLOR-B PIC 9(3) COMP.
+           10 OBJ-REFLECT COMP-1.
        01 SDF COMP-1.
+       01 NEAREST-INDEX PIC 9(4) COMP.
 
-       PROCEDURE DIVISION USING WORLD-POS, SDF.
+       PROCEDURE DIVISION USING WORLD-POS, SCENE-DATA, SDF,
+           NEAREST-INDEX.
        MAIN-PROCEDURE.
 
-         CALL 'V3-LEN' USING WORLD-POS, SDF
-         SUBTRACT 1.0 FROM SDF.
+         MOVE 100.0 TO BEST-DIST
+         MOVE 1 TO NEAREST-INDEX
+
+         PERFORM VARYING IDX FROM 1 BY 1
+         UNTIL IDX > SCENE-OBJECT-COUNT
+           MOVE OBJ-CENTER-X(IDX) TO CENTER-VALS(1)
+           MOVE OBJ-CENTER-Y(IDX) TO CENTER-VALS(2)
+           MOVE OBJ-CENTER-Z(IDX) TO CENTER-VALS(3)
+
+           CALL 'V3-SUB' USING WORLD-POS, CENTER-VEC, DIFF-VEC
+           CALL 'V3-LEN' USING DIFF-VEC, CUR-DIST
+           SUBTRACT OBJ-RADIUS(IDX) FROM CUR-DIST
+
+           IF CUR-DIST < BEST-DIST THEN
+             MOVE CUR-DIST TO BEST-DIST
+             MOVE IDX TO NEAREST-INDEX
+           END-IF
+         END-PERFORM
+
+         MOVE BEST-DIST TO SDF.
 
        END PROGRAM SCENE-SDF.
 
@@ -444,6 +1675,7 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 I PIC 9(9) COMP.
+       01 DUMMY-INDEX PIC 9(4) COMP.
 
        01 OFFSET.
          02 OFFSET-VALS COMP-1 OCCURS 3 TIMES.
@@ -455,10 +1687,23 @@
        LINKAGE SECTION.
        01 POS.
          02 POS-VALUES COMP-1 OCCURS 3 TIMES.
+       01 SCENE-DATA.
+         05 SCENE-OBJECT-COUNT PIC 9(4) COMP.
+         05 SCENE-OBJECTS OCCURS 1 TO 32 TIMES
+             DEPENDING ON SCENE-OBJECT-COUNT.
+           10 OBJ-ID PIC X(16).
+           10 OBJ-CENTER-X COMP-1.
+           10 OBJ-CENTER-Y COMP-1.
+           10 OBJ-CENTER-Z COMP-1.
+           10 OBJ-RADIUS COMP-1.
+           10 OBJ-COLOR-R PIC 9(3) COMP.
+           10 OBJ-COLOR-G PIC 9(3) COMP.
+           10 OBJ-COLOR-B PIC 9(3) COMP.
+           10 OBJ-REFLECT COMP-1.
        01 RESULT.
          02 RESULT-VALUES COMP-1 OCCURS 3 TIMES.
 
-       PROCEDURE DIVISION USING POS, RESULT.
+       PROCEDURE DIVISION USING POS, SCENE-DATA, RESULT.
        MAIN-PROCEDURE.
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
          MOVE 0.0 TO OFFSET-VALS(I)
@@ -467,18 +1712,17 @@
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
          MOVE 0.001 TO OFFSET-VALS(I)
          CALL 'V3-ADD' USING POS, OFFSET, QUERY-POS
-         CALL 'SCENE-SDF' USING QUERY-POS, LHS
+         CALL 'SCENE-SDF' USING QUERY-POS, SCENE-DATA, LHS,
+             DUMMY-INDEX
          CALL 'V3-SUB' USING POS, OFFSET, QUERY-POS
-         CALL 'SCENE-SDF' USING QUERY-POS, RHS
+         CALL 'SCENE-SDF' USING QUERY-POS, SCENE-DATA, RHS,
+             DUMMY-INDEX
 
          COMPUTE RESULT-VALUES(I) = LHS - RHS
 
-
-
          MOVE 0.0 TO OFFSET-VALS(I)
        END-PERFORM
 
-
          .
        END PROGRAM GET-SURFACE-NORMAL.
 
@@ -579,6 +1823,7 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 I PIC 9(9) COMP.
+       01 TERM COMP-1.
        LINKAGE SECTION.
        01 A.
        02 A-VALS COMP-1 OCCURS 3 TIMES.
@@ -590,7 +1835,8 @@
        MAIN-PROCEDURE.
        MOVE 0.0 TO R
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-       COMPUTE R = R + (A-VALS(I) * B-VALS(I))
+       COMPUTE TERM = A-VALS(I) * B-VALS(I)
+       COMPUTE R = R + TERM
        END-PERFORM.
 
        END PROGRAM V3-DOT.
@@ -622,6 +1868,7 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 I PIC 9(9) COMP.
+       01 TERM COMP-1.
        LINKAGE SECTION.
        01 A.
        02 A-VALS COMP-1 OCCURS 3 TIMES.
@@ -631,7 +1878,8 @@
        MAIN-PROCEDURE.
        MOVE 0.0 TO R
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-         COMPUTE R = R + (A-VALS(I) * A-VALS(I))
+         COMPUTE TERM = A-VALS(I) * A-VALS(I)
+         COMPUTE R = R + TERM
        END-PERFORM.
          COMPUTE R = FUNCTION SQRT(R).
 
@@ -658,3 +1906,34 @@
        END-PERFORM.
 
        END PROGRAM V3-NORM.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V3-CROSS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TERM1 COMP-1.
+       01 TERM2 COMP-1.
+       LINKAGE SECTION.
+       01 A.
+       02 A-VALS COMP-1 OCCURS 3 TIMES.
+       01 B.
+       02 B-VALS COMP-1 OCCURS 3 TIMES.
+       01 R.
+       02 R-VALS COMP-1 OCCURS 3 TIMES.
+
+       PROCEDURE DIVISION USING A,B,R.
+       MAIN-PROCEDURE.
+
+       COMPUTE TERM1 = A-VALS(2) * B-VALS(3)
+       COMPUTE TERM2 = A-VALS(3) * B-VALS(2)
+       COMPUTE R-VALS(1) = TERM1 - TERM2
+
+       COMPUTE TERM1 = A-VALS(3) * B-VALS(1)
+       COMPUTE TERM2 = A-VALS(1) * B-VALS(3)
+       COMPUTE R-VALS(2) = TERM1 - TERM2
+
+       COMPUTE TERM1 = A-VALS(1) * B-VALS(2)
+       COMPUTE TERM2 = A-VALS(2) * B-VALS(1)
+       COMPUTE R-VALS(3) = TERM1 - TERM2.
+
+       END PROGRAM V3-CROSS.
